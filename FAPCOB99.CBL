@@ -1,43 +1,670 @@
-       IDENTIFICATION DIVISION.                                                 
-       PROGRAM-ID. FAPCOB99.                                                    
-      ******************************************************************        
-      *REMARKS.  BATCH COBOL PROGRAM.                                           
-      *          USE PROCESSOR COBNBL.                                          
-      *          TAKRO01   2020/04/28 VER 5.                                    
-      *          DELETE COMMENT and SPLIT FILLER                          
-      ******************************************************************        
-       ENVIRONMENT DIVISION.                                                    
-       INPUT-OUTPUT SECTION.                                                    
-       FILE-CONTROL.                                                            
-       DATA DIVISION.                                                           
-      ******************************************************************        
-       WORKING-STORAGE SECTION.                                                 
-      ******************************************************************        
-       COPY FAPHDR.                                                             
-       01  PROGRAM-WORK-FIELDS.                                                 
-           02  INPUT-SWITCH      PIC X(3).                                      
-               88  END-OF-FILE   VALUE 'EOF'.                                   
-           02  LINES-WRITTEN     PIC 9(3).                                      
-               88  NEW-PAGE      VALUE 31.                                      
-           02  PAGE-COUNT        PIC 9(3).                                      
-       COPY FAPPAGE.                                                            
-       01  DATA-LINE.                                                           
-           02  FILLER                PIC X(5).                                  
-           02  OUTPUT-FIELD1         PIC ZZ,ZZZ,ZZ9.                            
-           02  FILLER                PIC X(5).                                  
-           02  OUTPUT-FIELD2         PIC X(10).                                 
-           02  FILLER                PIC X(5).                                  
-           02  OUTPUT-FIELD3         PIC X(20).                                 
-           02  FILLER                PIC X(5).                                  
-           02  OUTPUT-FIELD4         PIC ZZZ,ZZ9.                               
-           02  FILLER                PIC X(5).                                  
-           02  OUTPUT-FIELD5         PIC ZZZ,ZZ9.                               
-           02  FILLER                PIC X(5).                                  
-           02  OUTPUT-TOTAL          PIC ZZZ,ZZZ,ZZZ,ZZZ,Z99.                                        
-      *     02  FILLER                PIC X(10).                     
-           02  FILLER                PIC X(5).                     
-           02  FILLER                PIC X(5).                                 
-      ******************************************************************        
-       PROCEDURE DIVISION.                                                      
-      ******************************************************************        
-           GOBACK.                                                              
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FAPCOB99.
+      ******************************************************************
+      *REMARKS.  BATCH COBOL PROGRAM.
+      *          USE PROCESSOR COBNBL.
+      *          TAKRO01   2020/04/28 VER 5.
+      *          DELETE COMMENT and SPLIT FILLER
+      *          MAINT01   2026/08/08 VER 6.
+      *          ADD TRANSACTION FILE READ LOOP AND PRINT FILE.
+      *          MAINT01   2026/08/08 VER 7.
+      *          ADD REPORT HEADING BANNER.
+      *          MAINT01   2026/08/08 VER 8.
+      *          ADD PAGE BREAK CONTROL.
+      *          MAINT01   2026/08/08 VER 9.
+      *          ADD CONTROL BREAK SUBTOTALS AND GRAND TOTAL.
+      *          MAINT01   2026/08/08 VER 10.
+      *          ADD EDIT VALIDATION AND REJECT LISTING.
+      *          MAINT01   2026/08/08 VER 11.
+      *          ADD RUN-SUMMARY AUDIT TRAIL OUTPUT.
+      *          MAINT01   2026/08/08 VER 12.
+      *          ADD CHECKPOINT/RESTART CAPABILITY.
+      *          MAINT01   2026/08/08 VER 13.
+      *          ADD FRONT-END SORT BY CATEGORY BEFORE THE READ LOOP.
+      *          MAINT01   2026/08/08 VER 14.
+      *          ADD PARAMETER CARD FOR FILTERED REPORTING.
+      *          MAINT01   2026/08/08 VER 15.
+      *          ADD DELIMITED CSV EXTRACT OUTPUT.
+      *          MAINT01   2026/08/08 VER 16.
+      *          FIX RESTART FILE TRUNCATION, REJECT/AUDIT RECORD
+      *          LENGTHS, HEADING LINE WIDTH, AND PAGE SIZE WIRING.
+      *          MAINT01   2026/08/09 VER 17.
+      *          READ RESTARTIN TO END OF FILE INSTEAD OF THE FIRST
+      *          CHECKPOINT; CARRY CONTROL-BREAK STATE IN THE
+      *          CHECKPOINT/RESTART RECORDS; SWITCH NEW SEQUENTIAL
+      *          FILES FROM LINE SEQUENTIAL TO SEQUENTIAL ORGANIZATION;
+      *          ADD FILE STATUS CHECKING ON THE OUTPUT FILE OPENS.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO TRANIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+           SELECT SORTED-TRANS-FILE ASSIGN TO SRTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SORTED-TRANS-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+           SELECT REJECT-FILE ASSIGN TO REJOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+      *    CKPTOUT FROM THIS RUN BECOMES RESTARTIN FOR THE NEXT RUN.
+      *    ON ABEND, THE OPERATOR MUST COPY THE CKPTOUT DATA SET TO
+      *    THE RESTARTIN DD BEFORE RESUBMITTING THE JOB.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+           SELECT OPTIONAL RESTART-FILE ASSIGN TO RESTARTIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO PARMIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT CSV-FILE ASSIGN TO CSVOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CSV-FILE-STATUS.
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+      ******************************************************************
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       01  RAW-TRANS-RECORD.
+           02  RAW-KEY                  PIC X(8).
+           02  RAW-FIELD2               PIC X(10).
+           02  RAW-CATEGORY             PIC X(20).
+           02  RAW-AMOUNT4              PIC S9(6) SIGN IS TRAILING.
+           02  RAW-AMOUNT5              PIC S9(6) SIGN IS TRAILING.
+           02  RAW-DATE                 PIC 9(8).
+           02  FILLER                   PIC X(20).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           02  SRT-KEY                  PIC X(8).
+           02  SRT-FIELD2               PIC X(10).
+           02  SRT-CATEGORY             PIC X(20).
+           02  SRT-AMOUNT4              PIC S9(6) SIGN IS TRAILING.
+           02  SRT-AMOUNT5              PIC S9(6) SIGN IS TRAILING.
+           02  SRT-DATE                 PIC 9(8).
+           02  FILLER                   PIC X(20).
+
+       FD  SORTED-TRANS-FILE
+           RECORDING MODE IS F.
+       01  TRANS-RECORD.
+           02  TRANS-KEY                PIC X(8).
+           02  TRANS-KEY-NUM REDEFINES
+               TRANS-KEY             PIC 9(8).
+           02  TRANS-FIELD2             PIC X(10).
+           02  TRANS-CATEGORY           PIC X(20).
+           02  TRANS-AMOUNT4            PIC S9(6) SIGN IS TRAILING.
+           02  TRANS-AMOUNT5            PIC S9(6) SIGN IS TRAILING.
+           02  TRANS-DATE               PIC 9(8).
+           02  FILLER                   PIC X(20).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  PRINT-RECORD                 PIC X(113).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01  REJECT-RECORD                PIC X(112).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD                 PIC X(81).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           02  CKPT-LAST-KEY             PIC X(8).
+           02  CKPT-RECORD-COUNT         PIC 9(7).
+           02  CKPT-PAGE-COUNT           PIC 9(3).
+           02  CKPT-GRAND-TOTAL-AMOUNT4  PIC S9(15) SIGN IS TRAILING.
+           02  CKPT-GRAND-TOTAL-AMOUNT5  PIC S9(15) SIGN IS TRAILING.
+           02  CKPT-RECORDS-PRINTED      PIC 9(7).
+           02  CKPT-RECORDS-REJECTED     PIC 9(7).
+           02  CKPT-RECORDS-FILTERED     PIC 9(7).
+           02  CKPT-PREV-CATEGORY        PIC X(20).
+           02  CKPT-FIRST-RECORD-SW      PIC X(1).
+           02  CKPT-SUBTOTAL-AMOUNT4     PIC S9(15) SIGN IS TRAILING.
+           02  CKPT-SUBTOTAL-AMOUNT5     PIC S9(15) SIGN IS TRAILING.
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+       01  RESTART-RECORD.
+           02  RST-LAST-KEY              PIC X(8).
+           02  RST-RECORD-COUNT          PIC 9(7).
+           02  RST-PAGE-COUNT            PIC 9(3).
+           02  RST-GRAND-TOTAL-AMOUNT4   PIC S9(15) SIGN IS TRAILING.
+           02  RST-GRAND-TOTAL-AMOUNT5   PIC S9(15) SIGN IS TRAILING.
+           02  RST-RECORDS-PRINTED       PIC 9(7).
+           02  RST-RECORDS-REJECTED      PIC 9(7).
+           02  RST-RECORDS-FILTERED      PIC 9(7).
+           02  RST-PREV-CATEGORY         PIC X(20).
+           02  RST-FIRST-RECORD-SW       PIC X(1).
+           02  RST-SUBTOTAL-AMOUNT4      PIC S9(15) SIGN IS TRAILING.
+           02  RST-SUBTOTAL-AMOUNT5      PIC S9(15) SIGN IS TRAILING.
+
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-RECORD.
+           02  PARM-DATE-FROM            PIC 9(8).
+           02  PARM-DATE-TO              PIC 9(8).
+           02  PARM-MIN-AMOUNT           PIC S9(6) SIGN IS TRAILING.
+
+       FD  CSV-FILE
+           RECORDING MODE IS F.
+       01  CSV-RECORD                    PIC X(80).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+       COPY FAPHDR.
+       01  PROGRAM-WORK-FIELDS.
+           02  INPUT-SWITCH      PIC X(3).
+               88  END-OF-FILE   VALUE 'EOF'.
+           02  LINES-WRITTEN     PIC 9(3).
+               88  NEW-PAGE      VALUE 31.
+           02  PAGE-COUNT        PIC 9(3).
+       COPY FAPPAGE.
+       01  DATA-LINE.
+           02  FILLER                PIC X(5).
+           02  OUTPUT-FIELD1         PIC ZZ,ZZZ,ZZ9.
+           02  FILLER                PIC X(5).
+           02  OUTPUT-FIELD2         PIC X(10).
+           02  FILLER                PIC X(5).
+           02  OUTPUT-FIELD3         PIC X(20).
+           02  FILLER                PIC X(5).
+           02  OUTPUT-FIELD4         PIC ZZZ,ZZ9.
+           02  FILLER                PIC X(5).
+           02  OUTPUT-FIELD5         PIC ZZZ,ZZ9.
+           02  FILLER                PIC X(5).
+           02  OUTPUT-TOTAL          PIC ZZZ,ZZZ,ZZZ,ZZZ,Z99.
+      *     02  FILLER                PIC X(10).
+           02  FILLER                PIC X(5).
+           02  FILLER                PIC X(5).
+       01  CONTROL-BREAK-FIELDS.
+           02  WS-PREV-CATEGORY      PIC X(20)   VALUE SPACES.
+           02  WS-FIRST-RECORD-SW    PIC X(1)    VALUE 'Y'.
+               88  RECORD-IS-FIRST   VALUE 'Y'.
+           02  WS-SUBTOTAL-AMOUNT4   PIC S9(15)  VALUE ZERO.
+           02  WS-SUBTOTAL-AMOUNT5   PIC S9(15)  VALUE ZERO.
+           02  WS-GRAND-TOTAL-AMOUNT4 PIC S9(15) VALUE ZERO.
+           02  WS-GRAND-TOTAL-AMOUNT5 PIC S9(15) VALUE ZERO.
+       01  REJECT-LINE.
+           02  FILLER                PIC X(5).
+           02  REJ-FIELD1            PIC X(8).
+           02  FILLER                PIC X(5).
+           02  REJ-FIELD2            PIC X(10).
+           02  FILLER                PIC X(5).
+           02  REJ-FIELD3            PIC X(20).
+           02  FILLER                PIC X(5).
+           02  REJ-AMOUNT4           PIC -(6)9.
+           02  FILLER                PIC X(5).
+           02  REJ-AMOUNT5           PIC -(6)9.
+           02  FILLER                PIC X(5).
+           02  REJ-REASON            PIC X(30).
+       01  EDIT-FIELDS.
+           02  WS-EDIT-SWITCH        PIC X(1)    VALUE 'Y'.
+               88  DETAIL-RECORD-VALID    VALUE 'Y'.
+               88  DETAIL-RECORD-INVALID  VALUE 'N'.
+           02  WS-REJECT-REASON      PIC X(30)   VALUE SPACES.
+           02  WS-REJECTED-COUNT     PIC 9(7)    VALUE ZERO.
+           02  WS-FILTER-SWITCH      PIC X(1)    VALUE 'Y'.
+               88  DETAIL-RECORD-IN-RANGE     VALUE 'Y'.
+               88  DETAIL-RECORD-OUT-OF-RANGE VALUE 'N'.
+       01  FILTER-FIELDS.
+           02  WS-FILTER-DATE-FROM   PIC 9(8)    VALUE ZERO.
+           02  WS-FILTER-DATE-TO     PIC 9(8)    VALUE 99999999.
+           02  WS-FILTER-MIN-AMOUNT  PIC S9(6) SIGN IS TRAILING
+                                                 VALUE -999999.
+           02  WS-RECORDS-FILTERED   PIC 9(7)    VALUE ZERO.
+       01  CSV-LINE.
+           02  CSV-FIELD1            PIC X(8).
+           02  CSV-COMMA1            PIC X       VALUE ','.
+           02  CSV-FIELD2            PIC X(10).
+           02  CSV-COMMA2            PIC X       VALUE ','.
+           02  CSV-FIELD3            PIC X(20).
+           02  CSV-COMMA3            PIC X       VALUE ','.
+           02  CSV-FIELD4            PIC -(6)9.
+           02  CSV-COMMA4            PIC X       VALUE ','.
+           02  CSV-FIELD5            PIC -(6)9.
+           02  CSV-COMMA5            PIC X       VALUE ','.
+           02  CSV-ROW-TOTAL         PIC -(7)9.
+       01  AUDIT-COUNTERS.
+           02  WS-RECORDS-READ       PIC 9(7)    VALUE ZERO.
+           02  WS-RECORDS-PRINTED    PIC 9(7)    VALUE ZERO.
+       01  AUDIT-LINE.
+           02  AUD-LABEL             PIC X(20).
+           02  FILLER                PIC X(5).
+           02  AUD-VALUE             PIC ZZZ,ZZZ,ZZZ,ZZZ,Z99.
+           02  FILLER                PIC X(37).
+       01  CHECKPOINT-FIELDS.
+           02  WS-RESTART-KEY           PIC X(8)  VALUE SPACES.
+           02  WS-RESTART-COUNT         PIC 9(7)  VALUE ZERO.
+           02  WS-RESTART-SW            PIC X(1)  VALUE 'N'.
+               88  RESTART-REQUESTED    VALUE 'Y'.
+           02  WS-RESTART-EOF-SW        PIC X(3)  VALUE SPACES.
+               88  RESTART-AT-END       VALUE 'EOF'.
+           02  WS-SKIP-COUNT            PIC 9(7)  VALUE ZERO.
+       01  FILE-STATUS-FIELDS.
+           02  WS-TRANS-FILE-STATUS        PIC X(2)  VALUE '00'.
+           02  WS-SORTED-TRANS-STATUS      PIC X(2)  VALUE '00'.
+           02  WS-REPORT-FILE-STATUS       PIC X(2)  VALUE '00'.
+           02  WS-REJECT-FILE-STATUS       PIC X(2)  VALUE '00'.
+           02  WS-AUDIT-FILE-STATUS        PIC X(2)  VALUE '00'.
+           02  WS-CHECKPOINT-FILE-STATUS   PIC X(2)  VALUE '00'.
+           02  WS-RESTART-FILE-STATUS      PIC X(2)  VALUE '00'.
+           02  WS-PARM-FILE-STATUS         PIC X(2)  VALUE '00'.
+           02  WS-CSV-FILE-STATUS          PIC X(2)  VALUE '00'.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-TRANS-FILE
+               UNTIL END-OF-FILE.
+           PERFORM 9000-TERMINATE-PROCESS.
+           GOBACK.
+      ******************************************************************
+       1000-INITIALIZE.
+           PERFORM 1005-SORT-TRANSACTION-FILE.
+           PERFORM 1006-VERIFY-TRANS-FILE-STATUS.
+           OPEN INPUT  SORTED-TRANS-FILE.
+           PERFORM 1007-VERIFY-SORTED-TRANS-STATUS.
+           PERFORM 1010-READ-RESTART-CARD.
+           PERFORM 1030-OPEN-OUTPUT-FILES.
+           MOVE SPACES TO INPUT-SWITCH.
+           MOVE ZERO   TO LINES-WRITTEN.
+           IF NOT RESTART-REQUESTED
+               MOVE ZERO TO PAGE-COUNT
+           END-IF.
+           PERFORM 1050-SET-RUN-DATE-TIME.
+           PERFORM 1020-READ-PARAMETER-CARD.
+           PERFORM 1100-WRITE-REPORT-HEADING.
+           PERFORM 2100-READ-TRANS-RECORD.
+      ******************************************************************
+       1005-SORT-TRANSACTION-FILE.
+      *    RESTART (1010-READ-RESTART-CARD/2000-PROCESS-TRANS-FILE)
+      *    SKIPS BY RECORD POSITION IN SORTED-TRANS-FILE, SO IT DEPENDS
+      *    ON THIS SORT PRODUCING THE SAME RECORD ORDER FOR A GIVEN
+      *    TRANIN ON EVERY RUN, INCLUDING THE TIE-BREAK ORDER OF EQUAL
+      *    SRT-CATEGORY KEYS. STANDARD COBOL DOES NOT GUARANTEE A
+      *    STABLE SORT ON EQUAL KEYS; THIS RELIES ON THE COMPILE/
+      *    RUNTIME'S SORT BEING CONSISTENT ACROSS RUNS OF THE SAME JOB.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-CATEGORY
+               USING TRANS-FILE
+               GIVING SORTED-TRANS-FILE.
+      ******************************************************************
+       1006-VERIFY-TRANS-FILE-STATUS.
+           IF WS-TRANS-FILE-STATUS NOT = '00'
+               DISPLAY 'FAPCOB99 UNABLE TO OPEN TRANIN - STATUS '
+                   WS-TRANS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+      ******************************************************************
+       1007-VERIFY-SORTED-TRANS-STATUS.
+           IF WS-SORTED-TRANS-STATUS NOT = '00'
+               DISPLAY 'FAPCOB99 UNABLE TO OPEN SRTOUT - STATUS '
+                   WS-SORTED-TRANS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+      ******************************************************************
+       1030-OPEN-OUTPUT-FILES.
+           IF RESTART-REQUESTED
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND AUDIT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+               OPEN EXTEND CSV-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT AUDIT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               OPEN OUTPUT CSV-FILE
+           END-IF.
+           PERFORM 1035-VERIFY-OUTPUT-FILE-STATUS.
+      ******************************************************************
+       1035-VERIFY-OUTPUT-FILE-STATUS.
+           IF WS-REPORT-FILE-STATUS NOT = '00'
+               DISPLAY 'FAPCOB99 UNABLE TO OPEN RPTOUT - STATUS '
+                   WS-REPORT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           IF WS-REJECT-FILE-STATUS NOT = '00'
+               DISPLAY 'FAPCOB99 UNABLE TO OPEN REJOUT - STATUS '
+                   WS-REJECT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'FAPCOB99 UNABLE TO OPEN AUDITOUT - STATUS '
+                   WS-AUDIT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           IF WS-CHECKPOINT-FILE-STATUS NOT = '00'
+               DISPLAY 'FAPCOB99 UNABLE TO OPEN CKPTOUT - STATUS '
+                   WS-CHECKPOINT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           IF WS-CSV-FILE-STATUS NOT = '00'
+               DISPLAY 'FAPCOB99 UNABLE TO OPEN CSVOUT - STATUS '
+                   WS-CSV-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+      ******************************************************************
+       1010-READ-RESTART-CARD.
+           OPEN INPUT RESTART-FILE.
+           MOVE SPACES TO WS-RESTART-KEY.
+           MOVE ZERO   TO WS-RESTART-COUNT.
+           MOVE SPACES TO WS-RESTART-EOF-SW.
+           PERFORM 1012-READ-RESTART-RECORD
+               UNTIL RESTART-AT-END.
+           CLOSE RESTART-FILE.
+           IF WS-RESTART-COUNT > 0
+               SET RESTART-REQUESTED TO TRUE
+           END-IF.
+      ******************************************************************
+       1012-READ-RESTART-RECORD.
+      *    RESTARTIN ACCUMULATES ONE CHECKPOINT RECORD PER INTERVAL FOR
+      *    THE LIFE OF THE RUN IT WAS COPIED FROM, SO THE WHOLE FILE IS
+      *    READ AND THE LAST (HIGHEST RECORD COUNT) ENTRY IS KEPT.
+           READ RESTART-FILE
+               AT END
+                   SET RESTART-AT-END TO TRUE
+               NOT AT END
+                   MOVE RST-LAST-KEY             TO WS-RESTART-KEY
+                   MOVE RST-RECORD-COUNT         TO WS-RESTART-COUNT
+                   MOVE RST-PAGE-COUNT           TO PAGE-COUNT
+                   MOVE RST-GRAND-TOTAL-AMOUNT4
+                       TO WS-GRAND-TOTAL-AMOUNT4
+                   MOVE RST-GRAND-TOTAL-AMOUNT5
+                       TO WS-GRAND-TOTAL-AMOUNT5
+                   MOVE RST-RECORDS-PRINTED      TO WS-RECORDS-PRINTED
+                   MOVE RST-RECORDS-REJECTED     TO WS-REJECTED-COUNT
+                   MOVE RST-RECORDS-FILTERED     TO WS-RECORDS-FILTERED
+                   MOVE RST-PREV-CATEGORY        TO WS-PREV-CATEGORY
+                   MOVE RST-FIRST-RECORD-SW      TO WS-FIRST-RECORD-SW
+                   MOVE RST-SUBTOTAL-AMOUNT4     TO WS-SUBTOTAL-AMOUNT4
+                   MOVE RST-SUBTOTAL-AMOUNT5     TO WS-SUBTOTAL-AMOUNT5
+           END-READ.
+      ******************************************************************
+       1020-READ-PARAMETER-CARD.
+           OPEN INPUT PARM-FILE.
+           READ PARM-FILE
+               NOT AT END
+                   MOVE PARM-DATE-FROM  TO WS-FILTER-DATE-FROM
+                   MOVE PARM-DATE-TO    TO WS-FILTER-DATE-TO
+                   MOVE PARM-MIN-AMOUNT TO WS-FILTER-MIN-AMOUNT
+           END-READ.
+           CLOSE PARM-FILE.
+      ******************************************************************
+       1050-SET-RUN-DATE-TIME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
+           STRING WS-CURR-MM   '/'
+                  WS-CURR-DD   '/'
+                  WS-CURR-CC   WS-CURR-YY
+                  DELIMITED BY SIZE INTO HDG-RUN-DATE.
+           STRING WS-CURR-HH   ':'
+                  WS-CURR-MN   ':'
+                  WS-CURR-SS
+                  DELIMITED BY SIZE INTO HDG-RUN-TIME.
+      ******************************************************************
+       1100-WRITE-REPORT-HEADING.
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO HDG-PAGE-NUMBER.
+           WRITE PRINT-RECORD FROM REPORT-HEADING-1
+               AFTER ADVANCING PAGE.
+           WRITE PRINT-RECORD FROM REPORT-HEADING-2
+               AFTER ADVANCING 1 LINE.
+           WRITE PRINT-RECORD FROM REPORT-HEADING-3
+               AFTER ADVANCING 1 LINE.
+           MOVE HEADING-LINE-COUNT TO LINES-WRITTEN.
+      ******************************************************************
+       2000-PROCESS-TRANS-FILE.
+           IF RESTART-REQUESTED
+               AND WS-RECORDS-READ <= WS-RESTART-COUNT
+               IF WS-RECORDS-READ = WS-RESTART-COUNT
+                   PERFORM 2050-VERIFY-RESTART-KEY
+               END-IF
+               ADD 1 TO WS-SKIP-COUNT
+           ELSE
+               PERFORM 2200-PROCESS-DETAIL-RECORD
+               PERFORM 2600-WRITE-CHECKPOINT
+           END-IF.
+           PERFORM 2100-READ-TRANS-RECORD.
+      ******************************************************************
+       2050-VERIFY-RESTART-KEY.
+           IF TRANS-KEY NOT = WS-RESTART-KEY
+               DISPLAY 'FAPCOB99 RESTART KEY MISMATCH - EXPECTED '
+                   WS-RESTART-KEY ' FOUND ' TRANS-KEY
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+      ******************************************************************
+       2100-READ-TRANS-RECORD.
+           READ SORTED-TRANS-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+      ******************************************************************
+       2150-EDIT-DETAIL-RECORD.
+           MOVE 'Y'    TO WS-EDIT-SWITCH.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF TRANS-KEY = SPACES
+               MOVE 'N'                TO WS-EDIT-SWITCH
+               MOVE 'BLANK KEY'        TO WS-REJECT-REASON
+           ELSE
+               IF TRANS-AMOUNT4 < 0
+                   MOVE 'N'                TO WS-EDIT-SWITCH
+                   MOVE 'NEGATIVE AMOUNT4' TO WS-REJECT-REASON
+               ELSE
+                   IF TRANS-AMOUNT5 < 0
+                       MOVE 'N'                TO WS-EDIT-SWITCH
+                       MOVE 'NEGATIVE AMOUNT5' TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+      ******************************************************************
+       2200-PROCESS-DETAIL-RECORD.
+           PERFORM 2150-EDIT-DETAIL-RECORD.
+           IF DETAIL-RECORD-VALID
+               PERFORM 2160-APPLY-PARAMETER-FILTER
+               IF DETAIL-RECORD-IN-RANGE
+                   PERFORM 2300-CONTROL-BREAK-CHECK
+                   MOVE SPACES           TO DATA-LINE
+                   MOVE TRANS-KEY-NUM    TO OUTPUT-FIELD1
+                   MOVE TRANS-FIELD2     TO OUTPUT-FIELD2
+                   MOVE TRANS-CATEGORY   TO OUTPUT-FIELD3
+                   MOVE TRANS-AMOUNT4    TO OUTPUT-FIELD4
+                   MOVE TRANS-AMOUNT5    TO OUTPUT-FIELD5
+                   WRITE PRINT-RECORD FROM DATA-LINE
+                       AFTER ADVANCING 1 LINE
+                   ADD 1 TO LINES-WRITTEN
+                   PERFORM 2250-CHECK-PAGE-BREAK
+                   ADD TRANS-AMOUNT4 TO WS-SUBTOTAL-AMOUNT4
+                                         WS-GRAND-TOTAL-AMOUNT4
+                   ADD TRANS-AMOUNT5 TO WS-SUBTOTAL-AMOUNT5
+                                         WS-GRAND-TOTAL-AMOUNT5
+                   MOVE TRANS-CATEGORY   TO WS-PREV-CATEGORY
+                   MOVE 'N'              TO WS-FIRST-RECORD-SW
+                   ADD 1 TO WS-RECORDS-PRINTED
+                   PERFORM 2700-WRITE-CSV-RECORD
+               ELSE
+                   ADD 1 TO WS-RECORDS-FILTERED
+               END-IF
+           ELSE
+               PERFORM 2170-WRITE-REJECT-RECORD
+           END-IF.
+      ******************************************************************
+       2160-APPLY-PARAMETER-FILTER.
+           MOVE 'Y' TO WS-FILTER-SWITCH.
+           IF TRANS-DATE < WS-FILTER-DATE-FROM
+               OR TRANS-DATE > WS-FILTER-DATE-TO
+               MOVE 'N' TO WS-FILTER-SWITCH
+           ELSE
+               IF TRANS-AMOUNT4 < WS-FILTER-MIN-AMOUNT
+                   AND TRANS-AMOUNT5 < WS-FILTER-MIN-AMOUNT
+                   MOVE 'N' TO WS-FILTER-SWITCH
+               END-IF
+           END-IF.
+      ******************************************************************
+       2170-WRITE-REJECT-RECORD.
+           MOVE SPACES            TO REJECT-LINE.
+           MOVE TRANS-KEY         TO REJ-FIELD1.
+           MOVE TRANS-FIELD2      TO REJ-FIELD2.
+           MOVE TRANS-CATEGORY    TO REJ-FIELD3.
+           MOVE TRANS-AMOUNT4     TO REJ-AMOUNT4.
+           MOVE TRANS-AMOUNT5     TO REJ-AMOUNT5.
+           MOVE WS-REJECT-REASON  TO REJ-REASON.
+           WRITE REJECT-RECORD FROM REJECT-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-REJECTED-COUNT.
+      ******************************************************************
+       2700-WRITE-CSV-RECORD.
+           MOVE TRANS-KEY        TO CSV-FIELD1.
+           MOVE TRANS-FIELD2     TO CSV-FIELD2.
+           MOVE TRANS-CATEGORY   TO CSV-FIELD3.
+           MOVE TRANS-AMOUNT4    TO CSV-FIELD4.
+           MOVE TRANS-AMOUNT5    TO CSV-FIELD5.
+           COMPUTE CSV-ROW-TOTAL = TRANS-AMOUNT4 + TRANS-AMOUNT5.
+           WRITE CSV-RECORD FROM CSV-LINE
+               AFTER ADVANCING 1 LINE.
+      ******************************************************************
+       2600-WRITE-CHECKPOINT.
+      *    A CHECKPOINT IS WRITTEN AFTER EVERY RECORD, NOT EVERY
+      *    N RECORDS, BECAUSE REPORT-FILE/REJECT-FILE/CSV-FILE ARE
+      *    WRITTEN EVERY RECORD TOO AND RESTART REOPENS THEM WITH
+      *    OPEN EXTEND (APPEND). IF CKPTOUT LAGGED BEHIND THOSE
+      *    WRITES, A RESTART WOULD REPROCESS AND RE-APPEND OUTPUT
+      *    FOR EVERY RECORD BETWEEN THE LAST CHECKPOINT AND THE
+      *    ACTUAL ABEND POINT, DUPLICATING LINES ALREADY ON DISK.
+      *    THE ONLY WAY TO GUARANTEE NO GAP IS TO KEEP CKPTOUT'S
+      *    RECORD COUNT EXACTLY IN STEP WITH THE OTHER OUTPUT FILES.
+           MOVE TRANS-KEY               TO CKPT-LAST-KEY
+           MOVE WS-RECORDS-READ         TO CKPT-RECORD-COUNT
+           MOVE PAGE-COUNT              TO CKPT-PAGE-COUNT
+           MOVE WS-GRAND-TOTAL-AMOUNT4
+               TO CKPT-GRAND-TOTAL-AMOUNT4
+           MOVE WS-GRAND-TOTAL-AMOUNT5
+               TO CKPT-GRAND-TOTAL-AMOUNT5
+           MOVE WS-RECORDS-PRINTED      TO CKPT-RECORDS-PRINTED
+           MOVE WS-REJECTED-COUNT       TO CKPT-RECORDS-REJECTED
+           MOVE WS-RECORDS-FILTERED     TO CKPT-RECORDS-FILTERED
+           MOVE WS-PREV-CATEGORY        TO CKPT-PREV-CATEGORY
+           MOVE WS-FIRST-RECORD-SW      TO CKPT-FIRST-RECORD-SW
+           MOVE WS-SUBTOTAL-AMOUNT4     TO CKPT-SUBTOTAL-AMOUNT4
+           MOVE WS-SUBTOTAL-AMOUNT5     TO CKPT-SUBTOTAL-AMOUNT5
+           WRITE CHECKPOINT-RECORD.
+      ******************************************************************
+       2250-CHECK-PAGE-BREAK.
+      *    NEW-PAGE IS THE STANDARD 88-LEVEL BREAK POINT; LINES-PER-
+      *    PAGE FROM FAPPAGE IS CARRIED AS WELL SO A SITE THAT LOWERS
+      *    THE PAGE SIZE THERE STILL BREAKS ON TIME EVEN IF THE 88-
+      *    LEVEL LITERAL ABOVE ISN'T ALSO ADJUSTED (AN 88-LEVEL VALUE
+      *    MUST BE A LITERAL, SO IT CAN'T POINT AT LINES-PER-PAGE
+      *    DIRECTLY).
+           IF NEW-PAGE
+               OR LINES-WRITTEN NOT LESS THAN LINES-PER-PAGE
+               PERFORM 1100-WRITE-REPORT-HEADING
+           END-IF.
+      ******************************************************************
+       2300-CONTROL-BREAK-CHECK.
+           IF NOT RECORD-IS-FIRST
+               AND TRANS-CATEGORY NOT = WS-PREV-CATEGORY
+                   PERFORM 2400-PRINT-SUBTOTAL
+           END-IF.
+      ******************************************************************
+       2400-PRINT-SUBTOTAL.
+           MOVE SPACES             TO DATA-LINE.
+           MOVE WS-PREV-CATEGORY   TO OUTPUT-FIELD3.
+           MOVE 'SUBTOTAL'         TO OUTPUT-FIELD2.
+           COMPUTE OUTPUT-TOTAL = WS-SUBTOTAL-AMOUNT4
+                                 + WS-SUBTOTAL-AMOUNT5.
+           WRITE PRINT-RECORD FROM DATA-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO LINES-WRITTEN.
+           PERFORM 2250-CHECK-PAGE-BREAK.
+           MOVE ZERO TO WS-SUBTOTAL-AMOUNT4 WS-SUBTOTAL-AMOUNT5.
+      ******************************************************************
+       2500-PRINT-GRAND-TOTAL.
+           MOVE SPACES             TO DATA-LINE.
+           MOVE 'GRAND TOTAL'      TO OUTPUT-FIELD3.
+           COMPUTE OUTPUT-TOTAL = WS-GRAND-TOTAL-AMOUNT4
+                                 + WS-GRAND-TOTAL-AMOUNT5.
+           WRITE PRINT-RECORD FROM DATA-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO LINES-WRITTEN.
+           PERFORM 2250-CHECK-PAGE-BREAK.
+      ******************************************************************
+       9000-TERMINATE-PROCESS.
+           IF NOT RECORD-IS-FIRST
+               PERFORM 2400-PRINT-SUBTOTAL
+           END-IF.
+           PERFORM 2500-PRINT-GRAND-TOTAL.
+           PERFORM 9100-WRITE-AUDIT-TRAIL.
+           CLOSE SORTED-TRANS-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE CSV-FILE.
+      ******************************************************************
+       9100-WRITE-AUDIT-TRAIL.
+           MOVE SPACES TO AUDIT-LINE.
+           STRING 'RUN DATE: ' HDG-RUN-DATE DELIMITED BY SIZE
+               INTO AUD-LABEL.
+           WRITE AUDIT-RECORD FROM AUDIT-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE SPACES              TO AUDIT-LINE.
+           MOVE 'RECORDS READ'      TO AUD-LABEL.
+           MOVE WS-RECORDS-READ     TO AUD-VALUE.
+           WRITE AUDIT-RECORD FROM AUDIT-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE SPACES              TO AUDIT-LINE.
+           MOVE 'RECORDS PRINTED'   TO AUD-LABEL.
+           MOVE WS-RECORDS-PRINTED  TO AUD-VALUE.
+           WRITE AUDIT-RECORD FROM AUDIT-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE SPACES              TO AUDIT-LINE.
+           MOVE 'RECORDS REJECTED'  TO AUD-LABEL.
+           MOVE WS-REJECTED-COUNT   TO AUD-VALUE.
+           WRITE AUDIT-RECORD FROM AUDIT-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE SPACES              TO AUDIT-LINE.
+           MOVE 'RECORDS FILTERED'  TO AUD-LABEL.
+           MOVE WS-RECORDS-FILTERED TO AUD-VALUE.
+           WRITE AUDIT-RECORD FROM AUDIT-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE SPACES              TO AUDIT-LINE.
+           MOVE 'RECORDS SKIPPED'   TO AUD-LABEL.
+           MOVE WS-SKIP-COUNT       TO AUD-VALUE.
+           WRITE AUDIT-RECORD FROM AUDIT-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE SPACES              TO AUDIT-LINE.
+           MOVE 'GRAND TOTAL'       TO AUD-LABEL.
+           COMPUTE AUD-VALUE = WS-GRAND-TOTAL-AMOUNT4
+                              + WS-GRAND-TOTAL-AMOUNT5.
+           WRITE AUDIT-RECORD FROM AUDIT-LINE
+               AFTER ADVANCING 1 LINE.
