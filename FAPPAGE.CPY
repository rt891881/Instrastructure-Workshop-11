@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    FAPPAGE   - STANDARD PAGE / LINE CONTROL LAYOUT             *
+      ******************************************************************
+       01  PAGE-CONTROL-FIELDS.
+      *    CEILING IS 31 - RAISING THIS HAS NO EFFECT ON ITS OWN; THE
+      *    NEW-PAGE 88-LEVEL IN FAPCOB99 IS STILL HARDCODED AT 31 AND
+      *    2250-CHECK-PAGE-BREAK ORs THE TWO, SO THIS CAN ONLY SHRINK
+      *    THE PAGE BELOW 31 LINES, NOT GROW IT PAST 31.
+           02  LINES-PER-PAGE        PIC 9(3)    VALUE 31.
+           02  HEADING-LINE-COUNT    PIC 9(3)    VALUE 3.
