@@ -0,0 +1,40 @@
+      ******************************************************************
+      *    FAPHDR    - STANDARD REPORT HEADING LAYOUT                  *
+      ******************************************************************
+       01  REPORT-HEADING-1.
+           02  FILLER                PIC X(1)    VALUE SPACE.
+           02  FILLER                PIC X(24)   VALUE
+               'ACME FINANCIAL CORP'.
+           02  FILLER                PIC X(10)   VALUE SPACES.
+           02  FILLER                PIC X(30)   VALUE
+               'TRANSACTION ACTIVITY REPORT'.
+           02  FILLER                PIC X(9)    VALUE SPACES.
+           02  HDG-REPORT-ID         PIC X(8)    VALUE 'FAPCOB99'.
+           02  FILLER                PIC X(5)    VALUE SPACES.
+           02  FILLER                PIC X(5)    VALUE 'PAGE '.
+           02  HDG-PAGE-NUMBER       PIC ZZ9.
+
+       01  REPORT-HEADING-2.
+           02  FILLER                PIC X(1)    VALUE SPACE.
+           02  FILLER                PIC X(9)    VALUE 'RUN DATE:'.
+           02  HDG-RUN-DATE          PIC X(10)   VALUE SPACES.
+           02  FILLER                PIC X(5)    VALUE SPACES.
+           02  FILLER                PIC X(9)    VALUE 'RUN TIME:'.
+           02  HDG-RUN-TIME          PIC X(8)    VALUE SPACES.
+
+       01  REPORT-HEADING-3.
+           02  FILLER                PIC X(1)    VALUE SPACE.
+           02  FILLER                PIC X(112)  VALUE ALL '-'.
+
+       01  WS-CURRENT-DATE-FIELDS.
+           02  WS-CURRENT-DATE.
+               03  WS-CURR-CC        PIC 9(2).
+               03  WS-CURR-YY        PIC 9(2).
+               03  WS-CURR-MM        PIC 9(2).
+               03  WS-CURR-DD        PIC 9(2).
+           02  WS-CURRENT-TIME.
+               03  WS-CURR-HH        PIC 9(2).
+               03  WS-CURR-MN        PIC 9(2).
+               03  WS-CURR-SS        PIC 9(2).
+               03  WS-CURR-HS        PIC 9(2).
+           02  WS-CURRENT-OFFSET     PIC X(5).
